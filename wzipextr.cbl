@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WZIPEXTR.
+      *SECURITY.      OPERACTION, REVISION, AND DISTRIBUTION
+      *            OF THIS PROGRAM BY WRITTEN AUTHORIZATION
+      *            OF THE ABOVE INSTALLACTION ONLY.
+      *DATE-WRITTEN.  09/12/19.
+      *DATE-COMPLETED.
+      *REMARKS.       RUNS AFTER CHECKSQL COMPLETES. READS THE WZIP
+      *            ROWS TOUCHED BY THE RUN-ID JUST LOADED (VIA
+      *            WZIP_AUDIT) AND WRITES A FIXED-FORMAT INTERFACE
+      *            FILE OF CHANGED ZIP/REGION PAIRS TO THE DIRECTORY
+      *            SALES AND DISTRIBUTION'S NIGHTLY PICKUP JOB POLLS.
+      **************************CC109**********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMCARD  ASSIGN TO PARMCARD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXTROUT   ASSIGN TO EXTROUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARMCARD
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY PARMCARD.
+
+       FD  EXTROUT
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  EXTRACT-RECORD.
+           05  EXT-ZIP-CD             PIC X(09).
+           05  EXT-REGION-CD          PIC X(04).
+           05  EXT-RUN-DATE           PIC 9(08).
+           05  FILLER                 PIC X(15).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-RUN-ID                  PIC X(08) VALUE SPACES.
+       01  WS-RUN-DATE                PIC 9(08) VALUE ZERO.
+       01  WS-ZIP-CD                  PIC X(09).
+       01  WS-REGION-CD                PIC X(04).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+               88  WS-EOF             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-EXTRACT-CT          PIC 9(07) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-INITIALIZE-PARA.
+
+           PERFORM 0100-READ-PARM-CARD.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           OPEN OUTPUT EXTROUT.
+
+           EXEC SQL
+               DECLARE WZCHGCSR CURSOR FOR
+               SELECT   DISTINCT W.POSTAL_ZIP_CD, W.GROWING_REGION_CD
+               FROM     WZIP W, WZIP_AUDIT A
+               WHERE    A.POSTAL_ZIP_CD  = W.POSTAL_ZIP_CD
+                 AND    A.NEW_REGION_CD  = W.GROWING_REGION_CD
+                 AND    A.RUN_ID         = :WS-RUN-ID
+               ORDER BY W.POSTAL_ZIP_CD
+           END-EXEC.
+
+           EXEC SQL
+               OPEN WZCHGCSR
+           END-EXEC.
+
+           EXEC SQL
+               FETCH WZCHGCSR
+               INTO  :WS-ZIP-CD, :WS-REGION-CD
+           END-EXEC.
+
+           IF SQLCODE = 100
+               SET WS-EOF TO TRUE
+           END-IF.
+
+           PERFORM UNTIL WS-EOF
+               MOVE WS-ZIP-CD    TO EXT-ZIP-CD
+               MOVE WS-REGION-CD TO EXT-REGION-CD
+               MOVE WS-RUN-DATE  TO EXT-RUN-DATE
+               WRITE EXTRACT-RECORD
+
+               ADD 1 TO WS-EXTRACT-CT
+
+               EXEC SQL
+                   FETCH WZCHGCSR
+                   INTO  :WS-ZIP-CD, :WS-REGION-CD
+               END-EXEC
+
+               IF SQLCODE = 100
+                   SET WS-EOF TO TRUE
+               END-IF
+           END-PERFORM.
+
+       6000-FINAL-COUNT.
+           EXEC SQL
+               CLOSE WZCHGCSR
+           END-EXEC.
+
+           CLOSE EXTROUT.
+
+           DISPLAY "---------------------------------------------".
+           DISPLAY "WZIPEXTR RUN-ID          : " WS-RUN-ID.
+           DISPLAY "WZIPEXTR ZIPS EXTRACTED  : " WS-EXTRACT-CT.
+           STOP RUN.
+
+      ******************************************************************
+      *    0100-READ-PARM-CARD GETS THE RUN-ID THIS EXTRACT IS TO
+      *    PICK UP CHANGES FOR FROM A ONE-RECORD CONTROL FILE.
+      ******************************************************************
+       0100-READ-PARM-CARD.
+           OPEN INPUT PARMCARD.
+
+           READ PARMCARD
+               AT END
+                   DISPLAY "WZIPEXTR ABEND - PARMCARD EMPTY OR MISSING"
+                   CLOSE PARMCARD
+                   STOP RUN
+           END-READ.
+
+           CLOSE PARMCARD.
+
+           MOVE PARM-RUN-ID TO WS-RUN-ID.
