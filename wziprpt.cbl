@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WZIPRPT.
+      *SECURITY.      OPERACTION, REVISION, AND DISTRIBUTION
+      *            OF THIS PROGRAM BY WRITTEN AUTHORIZATION
+      *            OF THE ABOVE INSTALLACTION ONLY.
+      *DATE-WRITTEN.  09/12/19.
+      *DATE-COMPLETED.
+      *REMARKS.       ZIP / GROWING-REGION CROSS-REFERENCE REPORT.
+      *            READS WZIP KEYED BY GROWING_REGION_CD AND PRINTS
+      *            EVERY POSTAL_ZIP_CD ASSIGNED TO EACH REGION, WITH
+      *            A PAGE BREAK PER REGION AND A GRAND TOTAL ZIP
+      *            COUNT AT THE END.
+      **************************CC109**********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRTFILE ASSIGN TO PRTFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRTFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  PRINT-LINE.
+           05  PRT-CC                 PIC X(01).
+           05  PRT-DATA                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-ZIP-CD                  PIC X(09).
+       01  WS-REGION-CD                PIC X(04).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+               88  WS-EOF             VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-PAGE-NO             PIC 9(03) VALUE ZERO.
+           05  WS-REGION-ZIP-CT       PIC 9(05) VALUE ZERO.
+           05  WS-GRAND-TOTAL-CT      PIC 9(07) VALUE ZERO.
+
+       01  WS-PREV-REGION-CD          PIC X(04) VALUE SPACES.
+
+       01  HDG-REPORT-LINE.
+           05  FILLER                 PIC X(10) VALUE "WZIPRPT - ".
+           05  FILLER                 PIC X(30)
+                   VALUE "ZIP / GROWING REGION X-REF   ".
+           05  FILLER                 PIC X(06) VALUE "PAGE  ".
+           05  HDG-PAGE-NO            PIC ZZ9.
+
+       01  HDG-REGION-LINE.
+           05  FILLER                 PIC X(16)
+                   VALUE "GROWING REGION: ".
+           05  HDG-REGION-CD          PIC X(04).
+
+       01  HDG-COLUMN-LINE.
+           05  FILLER                 PIC X(16)
+                   VALUE "   POSTAL ZIP CD".
+
+       01  DTL-ZIP-LINE.
+           05  FILLER                 PIC X(04) VALUE SPACES.
+           05  DTL-ZIP-CD             PIC X(09).
+
+       01  TOT-REGION-LINE.
+           05  FILLER                 PIC X(16)
+                   VALUE "REGION ZIP CT : ".
+           05  TOT-REGION-CT          PIC ZZZZ9.
+
+       01  TOT-GRAND-LINE.
+           05  FILLER                 PIC X(16)
+                   VALUE "GRAND ZIP CT  : ".
+           05  TOT-GRAND-CT           PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-INITIALIZE-PARA.
+
+           OPEN OUTPUT PRTFILE.
+
+           EXEC SQL
+               DECLARE WZIPCSR CURSOR FOR
+               SELECT   POSTAL_ZIP_CD, GROWING_REGION_CD
+               FROM     WZIP
+               ORDER BY GROWING_REGION_CD, POSTAL_ZIP_CD
+           END-EXEC.
+
+           EXEC SQL
+               OPEN WZIPCSR
+           END-EXEC.
+
+           EXEC SQL
+               FETCH WZIPCSR
+               INTO  :WS-ZIP-CD, :WS-REGION-CD
+           END-EXEC.
+
+           IF SQLCODE = 100
+               SET WS-EOF TO TRUE
+           END-IF.
+
+           PERFORM UNTIL WS-EOF
+               IF WS-REGION-CD NOT = WS-PREV-REGION-CD
+                   PERFORM 2000-REGION-BREAK
+               END-IF
+
+               MOVE WS-ZIP-CD TO DTL-ZIP-CD
+               PERFORM 5000-PRINT-LINE
+
+               ADD 1 TO WS-REGION-ZIP-CT
+               ADD 1 TO WS-GRAND-TOTAL-CT
+
+               EXEC SQL
+                   FETCH WZIPCSR
+                   INTO  :WS-ZIP-CD, :WS-REGION-CD
+               END-EXEC
+
+               IF SQLCODE = 100
+                   SET WS-EOF TO TRUE
+               END-IF
+           END-PERFORM.
+
+       6000-FINAL-COUNT.
+           IF WS-PREV-REGION-CD NOT = SPACES
+               PERFORM 3000-REGION-TOTAL
+           END-IF.
+
+           MOVE WS-GRAND-TOTAL-CT TO TOT-GRAND-CT.
+           MOVE SPACE              TO PRT-CC.
+           MOVE TOT-GRAND-LINE     TO PRT-DATA.
+           WRITE PRINT-LINE.
+
+           EXEC SQL
+               CLOSE WZIPCSR
+           END-EXEC.
+
+           CLOSE PRTFILE.
+
+           DISPLAY "---------------------------------------------".
+           DISPLAY "WZIPRPT GRAND ZIP COUNT : " WS-GRAND-TOTAL-CT.
+           STOP RUN.
+
+      ******************************************************************
+      *    2000-REGION-BREAK FIRES THE PRIOR REGION'S TOTAL LINE (IF
+      *    ANY), STARTS A NEW PAGE, AND PRINTS THE NEW REGION HEADING.
+      ******************************************************************
+       2000-REGION-BREAK.
+           IF WS-PREV-REGION-CD NOT = SPACES
+               PERFORM 3000-REGION-TOTAL
+           END-IF.
+
+           ADD 1 TO WS-PAGE-NO.
+           MOVE ZERO TO WS-REGION-ZIP-CT.
+           MOVE WS-REGION-CD TO WS-PREV-REGION-CD.
+
+           MOVE WS-PAGE-NO    TO HDG-PAGE-NO.
+           MOVE '1'           TO PRT-CC.
+           MOVE HDG-REPORT-LINE TO PRT-DATA.
+           WRITE PRINT-LINE.
+
+           MOVE WS-REGION-CD  TO HDG-REGION-CD.
+           MOVE SPACE         TO PRT-CC.
+           MOVE HDG-REGION-LINE TO PRT-DATA.
+           WRITE PRINT-LINE.
+
+           MOVE SPACE         TO PRT-CC.
+           MOVE HDG-COLUMN-LINE TO PRT-DATA.
+           WRITE PRINT-LINE.
+
+       3000-REGION-TOTAL.
+           MOVE WS-REGION-ZIP-CT TO TOT-REGION-CT.
+           MOVE SPACE             TO PRT-CC.
+           MOVE TOT-REGION-LINE   TO PRT-DATA.
+           WRITE PRINT-LINE.
+
+       5000-PRINT-LINE.
+           MOVE SPACE        TO PRT-CC.
+           MOVE DTL-ZIP-LINE TO PRT-DATA.
+           WRITE PRINT-LINE.
