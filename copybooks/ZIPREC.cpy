@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    ZIPREC  -  INFILE ZIP / GROWING-REGION SEGMENT RECORD
+      *    ONE RECORD CAN CARRY SEVERAL ZIP SEGMENTS (ZIP-POSTAL),
+      *    EACH OF WHICH CAN SOURCE FROM SEVERAL GROWING REGIONS
+      *    IN THE SAME SEASON (GREDIT-TABLE).
+      ******************************************************************
+       01  ZIP-RECORD.
+           05  ZIP-RECORD-ID           PIC 9(08).
+           05  ZIP-SEG-COUNT           PIC 9(02).
+           05  ZIP-POSTAL OCCURS 10 TIMES
+                   INDEXED BY SEG-INDX
+                                       PIC X(09).
+           05  GREDIT-COUNT            PIC 9(02).
+           05  GREDIT-TABLE OCCURS 5 TIMES
+                   INDEXED BY REGION-INDX.
+               10  GREDIT              PIC X(04).
+           05  FILLER                  PIC X(15).
