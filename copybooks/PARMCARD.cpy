@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    PARMCARD  -  ONE-RECORD RUN-CONTROL CARD SHARED BY CHECKSQL
+      *    AND WZIPEXTR SO BOTH JOB STEPS AGREE ON ONE FIELD LAYOUT FOR
+      *    THE SAME PHYSICAL PARMCARD DATASET. A PROGRAM THAT ONLY
+      *    NEEDS PART OF THE CARD (E.G. WZIPEXTR ONLY NEEDS THE RUN ID)
+      *    STILL COPIES THE WHOLE LAYOUT RATHER THAN DECLARING ITS OWN.
+      ******************************************************************
+       01  PARM-RECORD.
+           05  PARM-COMMIT-INTERVAL   PIC 9(05).
+           05  PARM-RESTART-SW        PIC X(01).
+           05  PARM-RUN-ID            PIC X(08).
+           05  FILLER                 PIC X(66).
