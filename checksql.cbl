@@ -1,25 +1,416 @@
- IDENTIFICATION DIVISION.
-       PROGRAM-ID.    TEST DB2.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CHECKSQL.
       *SECURITY.      OPERACTION, REVISION, AND DISTRIBUTION
       *            OF THIS PROGRAM BY WRITTEN AUTHORIZATION
       *            OF THE ABOVE INSTALLACTION ONLY.
       *DATE-WRITTEN.  09/12/19.
       *DATE-COMPLETED.
       **************************CC109**********************************
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE  ASSIGN TO INFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OUT     ASSIGN TO OUTCTL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REJFILE ASSIGN TO REJFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PARMCARD ASSIGN TO PARMCARD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHKFILE  ASSIGN TO CHKFILE
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY ZIPREC.
+
+       FD  OUT
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  OUT-CONTROL-RECORD.
+           05  OUT-RUN-DATE           PIC 9(08).
+           05  OUT-GREDIT-REGION      PIC X(04).
+           05  OUT-COUNT-READ         PIC 9(07).
+           05  OUT-COUNT-INSERTED     PIC 9(07).
+           05  OUT-COUNT-UPDATED      PIC 9(07).
+           05  OUT-COUNT-REJECTED     PIC 9(07).
+           05  OUT-COUNT-REJECTED-VAL PIC 9(07).
+           05  FILLER                 PIC X(13).
+
+       FD  REJFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  REJECT-RECORD.
+           05  REJ-ZIP-RECORD-ID      PIC 9(08).
+           05  REJ-ZIP-POSTAL         PIC X(09).
+           05  REJ-GREDIT             PIC X(04).
+           05  REJ-REASON-CD          PIC X(04).
+           05  REJ-SQLCODE            PIC S9(09).
+           05  FILLER                 PIC X(02).
+
+       FD  PARMCARD
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+           COPY PARMCARD.
+
+       FD  CHKFILE
+           RECORDING MODE F
+           LABEL RECORDS STANDARD.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-ID         PIC 9(08).
+           05  CKPT-SEG-INDX          PIC 9(02).
+           05  CKPT-REGION-INDX       PIC 9(02).
+           05  FILLER                 PIC X(10).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01  WS-COUNTERS.
+           05  WS-READ-CT             PIC 9(07) VALUE ZERO.
+           05  WS-INSERT-CT           PIC 9(07) VALUE ZERO.
+           05  WS-UPDATE-CT           PIC 9(07) VALUE ZERO.
+           05  WS-REJECT-SQL-CT       PIC 9(07) VALUE ZERO.
+           05  WS-REJECT-VAL-CT       PIC 9(07) VALUE ZERO.
+           05  WS-COMMIT-SINCE-CT     PIC 9(07) VALUE ZERO.
+
+       01  WS-RUN-PARMS.
+           05  WS-COMMIT-INTERVAL     PIC 9(05) VALUE ZERO.
+           05  WS-CKPT-RECORD-ID      PIC 9(08) VALUE ZERO.
+           05  WS-CKPT-SEG-INDX       PIC 9(02) VALUE ZERO.
+           05  WS-CKPT-REGION-INDX    PIC 9(02) VALUE ZERO.
+           05  WS-RESUME-SEG-START    PIC 9(02) VALUE 1.
+           05  WS-RESUME-REGION-START PIC 9(02) VALUE 1.
+           05  WS-RUN-DATE            PIC 9(08) VALUE ZERO.
+           05  WS-LAST-GREDIT         PIC X(04) VALUE SPACES.
+           05  WS-RUN-ID              PIC X(08) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+               88  WS-EOF             VALUE 'Y'.
+           05  WS-ZIP-VALID-SW        PIC X(01) VALUE 'N'.
+               88  WS-ZIP-VALID       VALUE 'Y'.
+               88  WS-ZIP-INVALID     VALUE 'N'.
+           05  WS-CHKFILE-EOF-SW      PIC X(01) VALUE 'N'.
+               88  WS-CHKFILE-EOF     VALUE 'Y'.
+
        PROCEDURE DIVISION.
        0000-INITIALIZE-PARA.
-          
-        EXEC SQL
-            INSERT
-            INTO     WZIP
-            (POSTAL_ZIP_CD, GROWING_REGION_CD)
-            VALUES (:ZIP-POSTAL(SEG-INDX), :GREDIT)
-
-        END-EXEC.
-     
+
+           PERFORM 0100-READ-PARM-CARD.
+
+           IF PARM-RESTART-SW = 'Y'
+               PERFORM 0200-LOAD-CHECKPOINT
+           END-IF.
+
+           OPEN INPUT  INFILE.
+           OPEN OUTPUT OUT.
+           OPEN OUTPUT REJFILE.
+
+           READ INFILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL WS-EOF
+                   OR ZIP-RECORD-ID >= WS-CKPT-RECORD-ID
+               READ INFILE
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-READ-CT
+
+               IF ZIP-SEG-COUNT > 10 OR GREDIT-COUNT > 5
+                   MOVE ZIP-RECORD-ID TO REJ-ZIP-RECORD-ID
+                   MOVE SPACES TO REJ-ZIP-POSTAL
+                   MOVE SPACES TO REJ-GREDIT
+                   MOVE 'CNTE'  TO REJ-REASON-CD
+                   MOVE ZERO    TO REJ-SQLCODE
+                   WRITE REJECT-RECORD
+                   ADD 1 TO WS-REJECT-VAL-CT
+               ELSE
+                   IF PARM-RESTART-SW = 'Y'
+                           AND ZIP-RECORD-ID = WS-CKPT-RECORD-ID
+                       PERFORM 0250-SET-RESUME-START
+                   ELSE
+                       MOVE 1 TO WS-RESUME-SEG-START
+                       MOVE 1 TO WS-RESUME-REGION-START
+                   END-IF
+
+                   PERFORM VARYING SEG-INDX FROM 1 BY 1
+                           UNTIL SEG-INDX > ZIP-SEG-COUNT
+                       PERFORM VARYING REGION-INDX FROM 1 BY 1
+                               UNTIL REGION-INDX > GREDIT-COUNT
+                           IF NOT ((SEG-INDX < WS-RESUME-SEG-START)
+                               OR (SEG-INDX = WS-RESUME-SEG-START AND
+                               REGION-INDX < WS-RESUME-REGION-START))
+                               PERFORM 1000-MERGE-WZIP-SEGMENT
+                           END-IF
+                       END-PERFORM
+                   END-PERFORM
+               END-IF
+
+               READ INFILE
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
        6000-FINAL-COUNT.
-          CLOSE INFILE
-                OUT.
-          DISPLAY "-----------------------------------------------------".
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           PERFORM 6100-WRITE-OUT-RECORD.
+
+           CLOSE INFILE
+                 OUT
+                 REJFILE.
+           DISPLAY "---------------------------------------------".
+           DISPLAY "WZIP LOAD RECORDS READ : " WS-READ-CT.
+           DISPLAY "WZIP LOAD INSERTED     : " WS-INSERT-CT.
+           DISPLAY "WZIP LOAD UPDATED      : " WS-UPDATE-CT.
+           DISPLAY "WZIP LOAD SQL REJECTS  : " WS-REJECT-SQL-CT.
+           DISPLAY "WZIP LOAD DATA REJECTS : " WS-REJECT-VAL-CT.
+           STOP RUN.
+
+      ******************************************************************
+      *    6100-WRITE-OUT-RECORD DROPS ONE RUN-CONTROL RECORD SO THE
+      *    SCHEDULER'S NEXT STEP CAN POST THIS RUN TO THE DASHBOARD
+      *    WITHOUT SCREEN-SCRAPING SYSOUT. WS-LAST-GREDIT HOLDS THE
+      *    REGION CODE OF THE LAST SEGMENT MERGED THIS RUN -- WITH
+      *    GREDIT-TABLE (REQ 002) A RECORD CAN NOW CARRY MORE THAN
+      *    ONE REGION, SO "THE GREDIT REGION CODE PROCESSED" IS
+      *    RECONCILED HERE AS THE LAST ONE MERGED RATHER THAN A
+      *    SINGLE RUN-WIDE VALUE.
+      ******************************************************************
+       6100-WRITE-OUT-RECORD.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           MOVE WS-RUN-DATE       TO OUT-RUN-DATE.
+           MOVE WS-LAST-GREDIT    TO OUT-GREDIT-REGION.
+           MOVE WS-READ-CT        TO OUT-COUNT-READ.
+           MOVE WS-INSERT-CT      TO OUT-COUNT-INSERTED.
+           MOVE WS-UPDATE-CT      TO OUT-COUNT-UPDATED.
+           MOVE WS-REJECT-SQL-CT  TO OUT-COUNT-REJECTED.
+           MOVE WS-REJECT-VAL-CT  TO OUT-COUNT-REJECTED-VAL.
+
+           WRITE OUT-CONTROL-RECORD.
+
+      ******************************************************************
+      *    0100-READ-PARM-CARD GETS THE COMMIT INTERVAL AND THE
+      *    RESTART SWITCH FOR THIS RUN FROM A ONE-RECORD CONTROL FILE.
+      ******************************************************************
+       0100-READ-PARM-CARD.
+           OPEN INPUT PARMCARD.
+
+           READ PARMCARD
+               AT END
+                   DISPLAY "CHECKSQL ABEND - PARMCARD EMPTY OR MISSING"
+                   CLOSE PARMCARD
+                   STOP RUN
+           END-READ.
+
+           CLOSE PARMCARD.
+
+           MOVE PARM-COMMIT-INTERVAL TO WS-COMMIT-INTERVAL.
+           MOVE PARM-RUN-ID          TO WS-RUN-ID.
+
+      ******************************************************************
+      *    0200-LOAD-CHECKPOINT READS THE LAST COMMITTED ZIP-RECORD-ID
+      *    AND THE SEG-INDX/REGION-INDX PAIR COMMITTED WITHIN IT SO A
+      *    RESTART CAN RESUME THAT RECORD PARTWAY THROUGH INSTEAD OF
+      *    SKIPPING IT WHOLESALE -- THE COMMIT INTERVAL ISN'T RECORD
+      *    ALIGNED, SO A RECORD CAN BE ONLY PARTLY COMMITTED AT ABEND.
+      *    AN EMPTY/MISSING CHKFILE (E.G. THE PRIOR RUN ABENDED BEFORE
+      *    ITS FIRST COMMIT INTERVAL) ISN'T FATAL -- NOTHING WAS EVER
+      *    COMMITTED, SO WS-CKPT-RECORD-ID IS LEFT AT ITS ZERO DEFAULT
+      *    AND THE RUN FALLS BACK TO A CLEAN RESTART FROM THE TOP.
+      ******************************************************************
+       0200-LOAD-CHECKPOINT.
+           OPEN INPUT CHKFILE.
+
+           READ CHKFILE
+               AT END
+                   SET WS-CHKFILE-EOF TO TRUE
+           END-READ.
+
+           CLOSE CHKFILE.
+
+           IF WS-CHKFILE-EOF
+               DISPLAY "CHECKSQL - NO CHECKPOINT, RESTART FROM TOP"
+           ELSE
+               MOVE CKPT-RECORD-ID   TO WS-CKPT-RECORD-ID
+               MOVE CKPT-SEG-INDX    TO WS-CKPT-SEG-INDX
+               MOVE CKPT-REGION-INDX TO WS-CKPT-REGION-INDX
+           END-IF.
+
+      ******************************************************************
+      *    0250-SET-RESUME-START COMPUTES WHERE IN THE CHECKPOINTED
+      *    RECORD TO PICK BACK UP -- THE NEXT SEG-INDX/REGION-INDX
+      *    PAIR AFTER THE ONE LAST COMMITTED, NOT SEG-INDX/REGION-INDX
+      *    1/1, SO PAIRS ALREADY COMMITTED BEFORE THE ABEND AREN'T
+      *    REPROCESSED AND PAIRS AFTER THEM AREN'T SKIPPED.
+      ******************************************************************
+       0250-SET-RESUME-START.
+           IF WS-CKPT-REGION-INDX >= GREDIT-COUNT
+               COMPUTE WS-RESUME-SEG-START = WS-CKPT-SEG-INDX + 1
+               MOVE 1 TO WS-RESUME-REGION-START
+           ELSE
+               MOVE WS-CKPT-SEG-INDX TO WS-RESUME-SEG-START
+               COMPUTE WS-RESUME-REGION-START = WS-CKPT-REGION-INDX + 1
+           END-IF.
+
+      ******************************************************************
+      *    1000-MERGE-WZIP-SEGMENT TRIES THE UPDATE FIRST SO A RESTART
+      *    THAT RE-PRESENTS AN ALREADY-COMMITTED ZIP/REGION PAIR JUST
+      *    RE-AFFIRMS IT INSTEAD OF FAILING ON THE DUPLICATE KEY. THE
+      *    UPDATE'S WHERE MATCHES ON THE TARGET REGION TOO, SO SQLCODE
+      *    ZERO MEANS THAT EXACT ZIP/REGION PAIR ALREADY EXISTED --
+      *    NOTHING ACTUALLY CHANGED, SO NO AUDIT ROW IS WRITTEN THERE.
+      *    WS-LAST-GREDIT IS ONLY SET ON A SUCCESSFUL MERGE (UPDATE OR
+      *    INSERT), NOT ON A REJECTED SEGMENT, SO OUT-GREDIT-REGION
+      *    REFLECTS THE LAST REGION ACTUALLY MERGED, NOT JUST ATTEMPTED.
+      ******************************************************************
+       1000-MERGE-WZIP-SEGMENT.
+           PERFORM 1010-VALIDATE-ZIP-FORMAT.
+
+           IF WS-ZIP-INVALID
+               MOVE ZIP-RECORD-ID          TO REJ-ZIP-RECORD-ID
+               MOVE ZIP-POSTAL(SEG-INDX)  TO REJ-ZIP-POSTAL
+               MOVE GREDIT(REGION-INDX)   TO REJ-GREDIT
+               MOVE 'VALE'                 TO REJ-REASON-CD
+               MOVE ZERO                   TO REJ-SQLCODE
+               WRITE REJECT-RECORD
+               ADD 1 TO WS-REJECT-VAL-CT
+           ELSE
+               EXEC SQL
+                   UPDATE   WZIP
+                   SET      GROWING_REGION_CD = :GREDIT(REGION-INDX)
+                   WHERE    POSTAL_ZIP_CD     = :ZIP-POSTAL(SEG-INDX)
+                     AND    GROWING_REGION_CD = :GREDIT(REGION-INDX)
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 100
+                       PERFORM 1100-INSERT-WZIP-SEGMENT
+                   WHEN ZERO
+                       MOVE GREDIT(REGION-INDX) TO WS-LAST-GREDIT
+                       ADD 1 TO WS-UPDATE-CT
+                       PERFORM 1200-CHECK-COMMIT-INTERVAL
+                   WHEN OTHER
+                       MOVE ZIP-RECORD-ID          TO REJ-ZIP-RECORD-ID
+                       MOVE ZIP-POSTAL(SEG-INDX)  TO REJ-ZIP-POSTAL
+                       MOVE GREDIT(REGION-INDX)   TO REJ-GREDIT
+                       MOVE 'SQLE'                 TO REJ-REASON-CD
+                       MOVE SQLCODE                TO REJ-SQLCODE
+                       WRITE REJECT-RECORD
+                       ADD 1 TO WS-REJECT-SQL-CT
+               END-EVALUATE
+           END-IF.
+
+      ******************************************************************
+      *    1010-VALIDATE-ZIP-FORMAT CHECKS THE SEGMENT IS A REAL 5- OR
+      *    9-DIGIT ZIP BEFORE IT EVER REACHES THE WZIP MERGE, SO A
+      *    MISFORMATTED INFILE EXTRACT GOES TO THE REJECT PATH INSTEAD
+      *    OF INTO THE TABLE.
+      ******************************************************************
+       1010-VALIDATE-ZIP-FORMAT.
+           SET WS-ZIP-INVALID TO TRUE.
+
+           IF ZIP-POSTAL(SEG-INDX)(6:4) = SPACES
+               IF ZIP-POSTAL(SEG-INDX)(1:5) IS NUMERIC
+                   SET WS-ZIP-VALID TO TRUE
+               END-IF
+           ELSE
+               IF ZIP-POSTAL(SEG-INDX) IS NUMERIC
+                   SET WS-ZIP-VALID TO TRUE
+               END-IF
+           END-IF.
+
+       1100-INSERT-WZIP-SEGMENT.
+           EXEC SQL
+               INSERT
+               INTO     WZIP
+               (POSTAL_ZIP_CD, GROWING_REGION_CD)
+               VALUES (:ZIP-POSTAL(SEG-INDX), :GREDIT(REGION-INDX))
+
+           END-EXEC.
+
+           IF SQLCODE NOT = ZERO
+               MOVE ZIP-RECORD-ID             TO REJ-ZIP-RECORD-ID
+               MOVE ZIP-POSTAL(SEG-INDX)     TO REJ-ZIP-POSTAL
+               MOVE GREDIT(REGION-INDX)      TO REJ-GREDIT
+               MOVE 'SQLE'                    TO REJ-REASON-CD
+               MOVE SQLCODE                   TO REJ-SQLCODE
+               WRITE REJECT-RECORD
+               ADD 1 TO WS-REJECT-SQL-CT
+           ELSE
+               MOVE GREDIT(REGION-INDX) TO WS-LAST-GREDIT
+               ADD 1 TO WS-INSERT-CT
+               PERFORM 1200-CHECK-COMMIT-INTERVAL
+               PERFORM 1300-INSERT-AUDIT-ROW
+           END-IF.
+
+      ******************************************************************
+      *    1300-INSERT-AUDIT-ROW TRAILS EVERY GENUINE NEW ZIP/REGION
+      *    PAIR SO A DISPUTED ZIP'S REGION HISTORY CAN BE TRACED BACK
+      *    TO THE JOB RUN THAT LOADED IT. IT IS ONLY PERFORMED FROM
+      *    1100-INSERT-WZIP-SEGMENT -- AN IDEMPOTENT UPDATE REAFFIRMING
+      *    A PAIR THAT ALREADY EXISTED DIDN'T CHANGE ANYTHING, SO IT
+      *    DOESN'T GET AN AUDIT ROW (AND WON'T FALSELY SHOW UP AS A
+      *    "CHANGE" IN WZIPEXTR'S NIGHTLY FEED ON A RESTART RERUN).
+      *    OLD_REGION_CD IS ALWAYS BLANK: UNDER THE REQ 002
+      *    COMPOSITE-KEY MODEL A ZIP CAN CARRY SEVERAL REGIONS AT ONCE,
+      *    SO EVERY ROW THIS PARAGRAPH TRAILS IS A NEW, ADDITIVE
+      *    ZIP/REGION PAIR -- NEVER A REPLACEMENT OF SOME OTHER REGION
+      *    ROW THE ZIP HAPPENS TO ALSO CARRY. THIS AUDIT TRAIL IS
+      *    APPEND-ONLY; IT HAS NO "OLD REGION" TO REPORT.
+      ******************************************************************
+       1300-INSERT-AUDIT-ROW.
+           EXEC SQL
+               INSERT
+               INTO     WZIP_AUDIT
+               (POSTAL_ZIP_CD, OLD_REGION_CD, NEW_REGION_CD,
+                RUN_ID, RUN_TS)
+               VALUES (:ZIP-POSTAL(SEG-INDX), SPACES,
+                       :GREDIT(REGION-INDX), :WS-RUN-ID,
+                       CURRENT_TIMESTAMP)
+           END-EXEC.
+
+      ******************************************************************
+      *    1200-CHECK-COMMIT-INTERVAL COMMITS AND DROPS A NEW
+      *    CHECKPOINT RECORD EVERY PARM-COMMIT-INTERVAL SUCCESSFUL
+      *    INSERTS/UPDATES SO A RERUN CAN RESTART CLOSE TO WHERE THIS
+      *    RUN LEFT OFF INSTEAD OF FROM INFILE RECORD ONE.
+      ******************************************************************
+       1200-CHECK-COMMIT-INTERVAL.
+           ADD 1 TO WS-COMMIT-SINCE-CT.
+
+           IF WS-COMMIT-SINCE-CT >= WS-COMMIT-INTERVAL
+               PERFORM 4000-COMMIT-CHECKPOINT
+           END-IF.
+
+       4000-COMMIT-CHECKPOINT.
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           MOVE ZIP-RECORD-ID  TO CKPT-RECORD-ID.
+           MOVE SEG-INDX       TO CKPT-SEG-INDX.
+           MOVE REGION-INDX    TO CKPT-REGION-INDX.
+
+           OPEN OUTPUT CHKFILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHKFILE.
 
+           MOVE ZERO TO WS-COMMIT-SINCE-CT.
